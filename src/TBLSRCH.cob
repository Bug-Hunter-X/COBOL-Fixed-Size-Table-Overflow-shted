@@ -0,0 +1,46 @@
+      ******************************************************************
+      *    PROGRAM-ID.  TBLSRCH
+      *    Callable key lookup against WS-TABLE (copybook WSAREA).
+      *
+      *    CALL "TBLSRCH" USING WS-AREA, LS-SEARCH-KEY, LS-FOUND-SWITCH,
+      *                          LS-FOUND-INDEX
+      *
+      *    WS-AREA is passed BY REFERENCE from the caller (TBLLOAD,
+      *    after it has sorted the table into key order, or another
+      *    program working against the same table image) so this
+      *    program never owns or persists the table itself - it only
+      *    searches the copy it is handed. WS-TABLE must already be in
+      *    ascending WS-ENTRY-KEY order (SEARCH ALL requires this).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLSRCH.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DUMMY                       PIC X(1).
+
+       LINKAGE SECTION.
+       COPY WSAREA.
+
+       01  LS-SEARCH-KEY                  PIC X(10).
+       01  LS-FOUND-SWITCH                PIC X(1).
+           88  LS-ENTRY-FOUND             VALUE "Y".
+           88  LS-ENTRY-NOT-FOUND         VALUE "N".
+       01  LS-FOUND-INDEX                 PIC 9(5).
+
+       PROCEDURE DIVISION USING WS-AREA
+                                 LS-SEARCH-KEY
+                                 LS-FOUND-SWITCH
+                                 LS-FOUND-INDEX.
+       0000-MAIN-LOGIC.
+           SET LS-ENTRY-NOT-FOUND TO TRUE
+           MOVE 0 TO LS-FOUND-INDEX
+
+           SEARCH ALL WS-TABLE
+               AT END
+                   SET LS-ENTRY-NOT-FOUND TO TRUE
+               WHEN WS-ENTRY-KEY(WS-TAB-IDX) = LS-SEARCH-KEY
+                   SET LS-ENTRY-FOUND TO TRUE
+                   SET LS-FOUND-INDEX TO WS-TAB-IDX
+           END-SEARCH
+
+           GOBACK.
