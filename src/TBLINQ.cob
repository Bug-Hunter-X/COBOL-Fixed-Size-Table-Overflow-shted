@@ -0,0 +1,227 @@
+      ******************************************************************
+      *    PROGRAM-ID.  TBLINQ
+      *    Inquiry/maintenance utility against the table TBLLOAD built.
+      *
+      *    TBLLOAD's 6000-SAVE-TABLE-IMAGE writes the sorted WS-TABLE to
+      *    TBLIMAGE (a header record with the entry count, then one
+      *    80-byte WS-ENTRY per record). This program loads that image,
+      *    applies a batch of commands read from SYSIN, and - if any
+      *    command changed the table - rewrites TBLIMAGE so the next
+      *    run of TBLLOAD, TBLSRCH or TBLINQ sees the update.
+      *
+      *    Each SYSIN record is fixed-column, matching WS-CMD-RECORD:
+      *        cols  1- 8  command code, left-justified: LOOKUP,
+      *                    LOOKUPK, UPDATE or DELETE
+      *        cols  9-13  index (WS-CMD-INDEX, PIC 9(5), zero-filled) -
+      *                    used by LOOKUP, UPDATE, DELETE
+      *        cols 14-23  key (WS-CMD-KEY, PIC X(10)) - used by LOOKUPK
+      *        cols 24-93  data (WS-CMD-DATA, PIC X(70)) - used by
+      *                    UPDATE as the entry's new WS-ENTRY-DATA
+      *
+      *    e.g. a LOOKUP of index 1 is "LOOKUP  00001" padded to column
+      *    93; an UPDATE of index 1 is "UPDATE  00001          NEW-DATA"
+      *    (the key columns are unused and left blank).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLINQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLE-IMAGE-FILE ASSIGN TO "TBLIMAGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMAGE-STATUS.
+
+           SELECT COMMAND-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CMD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLE-IMAGE-FILE.
+       01  IMG-RECORD                     PIC X(80).
+
+       FD  COMMAND-FILE.
+       01  CMD-RECORD                     PIC X(93).
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+
+       01  WS-IMAGE-HEADER.
+           05  WS-IMAGE-TAG               PIC X(6) VALUE "COUNT=".
+           05  WS-IMAGE-COUNT             PIC 9(5).
+           05  FILLER                     PIC X(69) VALUE SPACES.
+
+       01  WS-CMD-RECORD.
+           05  WS-CMD-CODE                PIC X(8).
+               88  WS-CMD-IS-LOOKUP       VALUE "LOOKUP".
+               88  WS-CMD-IS-LOOKUPK      VALUE "LOOKUPK".
+               88  WS-CMD-IS-UPDATE       VALUE "UPDATE".
+               88  WS-CMD-IS-DELETE       VALUE "DELETE".
+           05  WS-CMD-INDEX               PIC 9(5).
+           05  WS-CMD-KEY                 PIC X(10).
+           05  WS-CMD-DATA                PIC X(70).
+
+       01  WS-IMAGE-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-CMD-STATUS                  PIC X(2) VALUE SPACES.
+       01  WS-RETURN-CODE                 PIC 9(2) VALUE 0.
+
+       01  WS-IMAGE-EOF-SWITCH            PIC X(1) VALUE "N".
+           88  WS-IMAGE-AT-EOF            VALUE "Y".
+       01  WS-CMD-EOF-SWITCH              PIC X(1) VALUE "N".
+           88  WS-CMD-AT-EOF              VALUE "Y".
+       01  WS-CHANGED-SWITCH              PIC X(1) VALUE "N".
+           88  WS-TABLE-CHANGED           VALUE "Y".
+       01  WS-FOUND-SWITCH                PIC X(1) VALUE "N".
+           88  WS-ENTRY-WAS-FOUND         VALUE "Y".
+       01  WS-FOUND-INDEX                 PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-COMMANDS
+           PERFORM 3000-SAVE-IF-CHANGED
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TABLE-IMAGE-FILE
+           IF WS-IMAGE-STATUS NOT = "00"
+               DISPLAY "TBLINQ: UNABLE TO OPEN TBLIMAGE, STATUS="
+                   WS-IMAGE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 1100-LOAD-TABLE-IMAGE
+           CLOSE TABLE-IMAGE-FILE
+
+           OPEN INPUT COMMAND-FILE
+           IF WS-CMD-STATUS NOT = "00"
+               DISPLAY "TBLINQ: UNABLE TO OPEN SYSIN, STATUS="
+                   WS-CMD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-LOAD-TABLE-IMAGE.
+           READ TABLE-IMAGE-FILE INTO WS-IMAGE-HEADER
+               AT END
+                   DISPLAY "TBLINQ: TBLIMAGE IS EMPTY, NO HEADER RECORD"
+                   MOVE 16 TO WS-RETURN-CODE
+                   SET WS-IMAGE-AT-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-IMAGE-AT-EOF
+               MOVE WS-IMAGE-COUNT TO WS-MAX-ENTRIES
+               MOVE WS-IMAGE-COUNT TO WS-LOADED-COUNT
+
+               PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                           UNTIL WS-TAB-IDX > WS-MAX-ENTRIES
+                              OR WS-IMAGE-AT-EOF
+                   READ TABLE-IMAGE-FILE INTO WS-ENTRY(WS-TAB-IDX)
+                       AT END
+                           DISPLAY "TBLINQ: TBLIMAGE TRUNCATED"
+                           MOVE 12 TO WS-RETURN-CODE
+                           SET WS-IMAGE-AT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESS-COMMANDS.
+           PERFORM UNTIL WS-CMD-AT-EOF
+               READ COMMAND-FILE INTO WS-CMD-RECORD
+                   AT END
+                       SET WS-CMD-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-DISPATCH-COMMAND
+               END-READ
+           END-PERFORM.
+
+       2100-DISPATCH-COMMAND.
+           EVALUATE TRUE
+               WHEN WS-CMD-IS-LOOKUP
+                   PERFORM 2200-LOOKUP-BY-INDEX
+               WHEN WS-CMD-IS-LOOKUPK
+                   PERFORM 2300-LOOKUP-BY-KEY
+               WHEN WS-CMD-IS-UPDATE
+                   PERFORM 2400-UPDATE-ENTRY
+               WHEN WS-CMD-IS-DELETE
+                   PERFORM 2500-DELETE-ENTRY
+               WHEN OTHER
+                   DISPLAY "TBLINQ: UNKNOWN COMMAND " WS-CMD-CODE
+                   MOVE 16 TO WS-RETURN-CODE
+           END-EVALUATE.
+
+       2200-LOOKUP-BY-INDEX.
+           IF WS-CMD-INDEX > 0 AND WS-CMD-INDEX <= WS-MAX-ENTRIES
+               DISPLAY "TBLINQ: LOOKUP " WS-CMD-INDEX " KEY="
+                   WS-ENTRY-KEY(WS-CMD-INDEX) " DATA="
+                   WS-ENTRY-DATA(WS-CMD-INDEX)
+           ELSE
+               DISPLAY "TBLINQ: LOOKUP " WS-CMD-INDEX " NOT FOUND"
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       2300-LOOKUP-BY-KEY.
+           CALL "TBLSRCH" USING WS-AREA, WS-CMD-KEY, WS-FOUND-SWITCH,
+                   WS-FOUND-INDEX
+           IF WS-ENTRY-WAS-FOUND
+               DISPLAY "TBLINQ: LOOKUPK " WS-CMD-KEY " FOUND AT "
+                   WS-FOUND-INDEX " DATA="
+                   WS-ENTRY-DATA(WS-FOUND-INDEX)
+           ELSE
+               DISPLAY "TBLINQ: LOOKUPK " WS-CMD-KEY " NOT FOUND"
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       2400-UPDATE-ENTRY.
+           IF WS-CMD-INDEX > 0 AND WS-CMD-INDEX <= WS-MAX-ENTRIES
+               MOVE WS-CMD-DATA TO WS-ENTRY-DATA(WS-CMD-INDEX)
+               SET WS-TABLE-CHANGED TO TRUE
+               DISPLAY "TBLINQ: UPDATE " WS-CMD-INDEX " APPLIED"
+           ELSE
+               DISPLAY "TBLINQ: UPDATE " WS-CMD-INDEX " NOT FOUND"
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+      *    WS-TABLE has to stay in ascending WS-ENTRY-KEY order for
+      *    TBLSRCH's SEARCH ALL, so a delete closes the gap by shifting
+      *    everything after it down one slot instead of leaving a hole.
+       2500-DELETE-ENTRY.
+           IF WS-CMD-INDEX > 0 AND WS-CMD-INDEX <= WS-MAX-ENTRIES
+               PERFORM VARYING WS-TAB-IDX FROM WS-CMD-INDEX BY 1
+                           UNTIL WS-TAB-IDX >= WS-MAX-ENTRIES
+                   MOVE WS-ENTRY(WS-TAB-IDX + 1) TO WS-ENTRY(WS-TAB-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-MAX-ENTRIES
+               SUBTRACT 1 FROM WS-LOADED-COUNT
+               SET WS-TABLE-CHANGED TO TRUE
+               DISPLAY "TBLINQ: DELETE " WS-CMD-INDEX " APPLIED"
+           ELSE
+               DISPLAY "TBLINQ: DELETE " WS-CMD-INDEX " NOT FOUND"
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF.
+
+       3000-SAVE-IF-CHANGED.
+           IF WS-TABLE-CHANGED
+               OPEN OUTPUT TABLE-IMAGE-FILE
+               IF WS-IMAGE-STATUS NOT = "00"
+                   DISPLAY "TBLINQ: UNABLE TO REOPEN TBLIMAGE, STATUS="
+                       WS-IMAGE-STATUS
+                   MOVE 16 TO WS-RETURN-CODE
+               ELSE
+                   MOVE WS-MAX-ENTRIES TO WS-IMAGE-COUNT
+                   WRITE IMG-RECORD FROM WS-IMAGE-HEADER
+                   PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                               UNTIL WS-TAB-IDX > WS-MAX-ENTRIES
+                       WRITE IMG-RECORD FROM WS-ENTRY(WS-TAB-IDX)
+                   END-PERFORM
+                   CLOSE TABLE-IMAGE-FILE
+                   DISPLAY "TBLINQ: TBLIMAGE REWRITTEN, " WS-MAX-ENTRIES
+                       " ENTRIES"
+               END-IF
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE COMMAND-FILE
+           DISPLAY "TBLINQ: RUN COMPLETE, RETURN CODE " WS-RETURN-CODE.
