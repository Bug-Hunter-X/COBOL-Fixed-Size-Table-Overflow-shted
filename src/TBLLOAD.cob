@@ -0,0 +1,467 @@
+      ******************************************************************
+      *    PROGRAM-ID.  TBLLOAD
+      *    Builds WS-TABLE for downstream processing.
+      *
+      *    WS-TABLE used to be a hard OCCURS 100, which meant every
+      *    time transaction volume grew past 100 entries the table
+      *    silently overran adjacent storage. WS-TABLE (copybook
+      *    WSAREA) is now OCCURS ... DEPENDING ON WS-MAX-ENTRIES, with
+      *    a compile-time ceiling of 5000. The run-time size comes from
+      *    a PARM (e.g. //GO.SYSIN or EXEC PARM='4000') read at the
+      *    start of the job instead of being baked into the OCCURS
+      *    clause, so a volume increase is a parameter change, not a
+      *    recompile.
+      *
+      *    The load loop also no longer trusts that volume will stay
+      *    inside WS-CAPACITY. Anything that would overflow the table
+      *    is written to the WS-TABLE-OVERFLOW exception report
+      *    (TBLOVFL) with its would-be sequence number instead of being
+      *    MOVEd into storage past the end of the table, and the run
+      *    ends with a non-zero return code so operations sees it.
+      *
+      *    WS-TABLE is now loaded from a real input dataset (TRANSIN) -
+      *    one fixed-block 80-byte record per WS-ENTRY - opened, read
+      *    until end of file, in place of the "Entry " & WS-COUNT
+      *    filler text.
+      *
+      *    TRANSIN now carries its own control records instead of a
+      *    command-line PARM: a **HEADER** record giving the run-time
+      *    table capacity and the expected detail-record count, and a
+      *    **TRAILER* record giving the actual detail-record count.
+      *    After the load loop, WS-COUNT is reconciled against both so
+      *    a truncated or duplicated input file is caught this run
+      *    instead of surfacing as bad output downstream.
+      *
+      *    A long TRANSIN load can now survive an abend partway
+      *    through: every WS-CHECKPOINT-INTERVAL entries the current
+      *    WS-COUNT is saved to TBLCKPT. A run started with a RESTART
+      *    parameter reads that checkpoint back, skips the detail
+      *    records already loaded, and resumes from there instead of
+      *    reprocessing the whole file from record one.
+      *
+      *    WS-ENTRY is now a key (WS-ENTRY-KEY) plus a data remainder
+      *    (WS-ENTRY-DATA) instead of an undifferentiated blob. Once
+      *    loading is done the table is sorted into key order and the
+      *    callable TBLSRCH subprogram is used to find an entry with
+      *    SEARCH ALL instead of a linear scan.
+      *
+      *    The bare DISPLAY "Table populated" has been replaced with a
+      *    formatted listing (TBLPRINT): a report header repeated every
+      *    WS-LINES-PER-PAGE lines, one line per loaded entry showing
+      *    its sequence number and WS-ENTRY, and a final count line -
+      *    so what got loaded each run is actually auditable.
+      *
+      *    Once the table is sorted, it is also saved off to TBLIMAGE
+      *    (a header record giving the entry count, then one 80-byte
+      *    WS-ENTRY per record) so the TBLINQ inquiry/maintenance
+      *    utility has something to load without re-running TBLLOAD.
+      *
+      *    Every attempt to load an entry - whether it makes it into
+      *    WS-TABLE or is rejected for overflow - is now also logged to
+      *    an audit file (TBLAUDIT) with a timestamp, the sequence
+      *    number and the entry text, so a bad run leaves a before/after
+      *    trail instead of a silent gap.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLLOAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT OVERFLOW-FILE ASSIGN TO "TBLOVFL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVFL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "TBLCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PRINT-FILE ASSIGN TO "TBLPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+           SELECT TABLE-IMAGE-FILE ASSIGN TO "TBLIMAGE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IMAGE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "TBLAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TR-RECORD                      PIC X(80).
+
+       FD  OVERFLOW-FILE.
+       01  OV-RECORD                      PIC X(96).
+
+       FD  CHECKPOINT-FILE.
+       01  CK-RECORD                      PIC X(20).
+
+       FD  PRINT-FILE.
+       01  PR-RECORD                      PIC X(132).
+
+       FD  TABLE-IMAGE-FILE.
+       01  IMG-RECORD                     PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUD-RECORD                     PIC X(121).
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+
+      *    Control record layout shared by the **HEADER** / **TRAILER*
+      *    sentinel records read from TRANS-FILE. The sentinel tags are
+      *    ten bytes so they can never collide with a ten-byte
+      *    transaction key.
+       01  WS-CONTROL-RECORD.
+           05  WS-CTL-TAG                 PIC X(10).
+           05  WS-CTL-NUM-1               PIC 9(5).
+           05  WS-CTL-NUM-2               PIC 9(5).
+           05  FILLER                     PIC X(60).
+
+       01  WS-HEADER-TAG                  PIC X(10) VALUE "**HEADER**".
+       01  WS-TRAILER-TAG                 PIC X(10) VALUE "**TRAILER*".
+
+       01  WS-EXPECTED-COUNT              PIC 9(5) VALUE 0.
+       01  WS-TRAILER-COUNT               PIC 9(5) VALUE 0.
+       01  WS-TRAILER-SEEN                PIC X(1) VALUE "N".
+           88  WS-TRAILER-WAS-SEEN        VALUE "Y".
+
+       01  WS-TRANS-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-OVFL-STATUS                 PIC X(2) VALUE SPACES.
+       01  WS-CKPT-STATUS                 PIC X(2) VALUE SPACES.
+       01  WS-PRINT-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-IMAGE-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-OVERFLOW-COUNT              PIC 9(5) VALUE 0.
+       01  WS-RETURN-CODE                 PIC 9(2) VALUE 0.
+       01  WS-EOF-SWITCH                  PIC X(1) VALUE "N".
+           88  WS-AT-EOF                  VALUE "Y".
+
+      *    Restart / checkpoint controls (request 004).
+       01  WS-RESTART-PARM                PIC X(8) VALUE SPACES.
+       01  WS-RESTART-SWITCH              PIC X(1) VALUE "N".
+           88  WS-IS-RESTART              VALUE "Y".
+       01  WS-CHECKPOINT-INTERVAL         PIC 9(5) VALUE 50.
+       01  WS-CKPT-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-SKIP-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-SKIP-TALLY                  PIC 9(5) VALUE 0.
+
+      *    Report control fields (request 006).
+       01  WS-LINES-ON-PAGE               PIC 9(3) VALUE 0.
+       01  WS-PAGE-NUMBER                 PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE              PIC 9(3) VALUE 60.
+       01  WS-DISPLAY-SEQ                 PIC 9(5) VALUE 0.
+
+      *    TBLIMAGE header record (request 008) - gives TBLINQ the
+      *    entry count up front so it knows how many WS-ENTRY records
+      *    follow, the same way the **HEADER** record on TRANSIN gives
+      *    this program its run-time capacity.
+       01  WS-IMAGE-HEADER.
+           05  WS-IMAGE-TAG               PIC X(6) VALUE "COUNT=".
+           05  WS-IMAGE-COUNT             PIC 9(5).
+           05  FILLER                     PIC X(69) VALUE SPACES.
+
+      *    Audit trail fields (request 009).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-AUDIT-DATE              PIC X(8).
+           05  WS-AUDIT-TIME              PIC X(6).
+           05  FILLER                     PIC X(7).
+       01  WS-AUDIT-OUTCOME               PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-TABLE
+           PERFORM 3000-RECONCILE-COUNTS
+           PERFORM 4000-SORT-TABLE
+           PERFORM 5000-PRINT-REPORT
+           PERFORM 6000-SAVE-TABLE-IMAGE
+           PERFORM 9000-TERMINATE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM(1:7) = "RESTART"
+               SET WS-IS-RESTART TO TRUE
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN TRANSIN, STATUS="
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OVERFLOW-FILE
+           IF WS-OVFL-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN TBLOVFL, STATUS="
+                   WS-OVFL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PRINT-FILE
+           IF WS-PRINT-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN TBLPRINT, STATUS="
+                   WS-PRINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN TBLAUDIT, STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1100-READ-HEADER-RECORD
+
+           IF WS-IS-RESTART
+               PERFORM 1200-RESTART-FROM-CHECKPOINT
+           END-IF.
+
+       1100-READ-HEADER-RECORD.
+           READ TRANS-FILE INTO WS-CONTROL-RECORD
+               AT END
+                   DISPLAY "TBLLOAD: TRANSIN IS EMPTY, NO HEADER RECORD"
+                   MOVE 16 TO WS-RETURN-CODE
+                   SET WS-AT-EOF TO TRUE
+           END-READ
+
+           IF NOT WS-AT-EOF
+              IF WS-CTL-TAG = WS-HEADER-TAG
+                  IF WS-CTL-NUM-1 > 0 AND WS-CTL-NUM-1 <= WS-TABLE-LIMIT
+                      MOVE WS-CTL-NUM-1 TO WS-CAPACITY
+                  ELSE
+                      DISPLAY "TBLLOAD: HEADER CAPACITY " WS-CTL-NUM-1
+                          " OUT OF RANGE, USING DEFAULT " WS-CAPACITY
+                  END-IF
+                  MOVE WS-CTL-NUM-2 TO WS-EXPECTED-COUNT
+              ELSE
+                  DISPLAY "TBLLOAD: FIRST RECORD IS NOT **HEADER**, "
+                      "ASSUMING DEFAULT CAPACITY OF " WS-CAPACITY
+                  MOVE WS-CONTROL-RECORD TO TR-RECORD
+                  PERFORM 2010-PROCESS-INPUT-RECORD
+              END-IF
+           END-IF
+
+           MOVE WS-CAPACITY TO WS-MAX-ENTRIES.
+
+      *    WS-TABLE starts life empty on every execution, so a restart
+      *    cannot just skip past the already-processed detail records -
+      *    it has to put them back in WS-TABLE. WS-SKIP-COUNT is the
+      *    WS-COUNT last checkpointed; the records up to that point are
+      *    re-read from TRANS-FILE and re-run through
+      *    2010-PROCESS-INPUT-RECORD exactly as the original run did,
+      *    which also regenerates the TBLOVFL/TBLAUDIT entries for that
+      *    range (both files are opened fresh, OUTPUT, at the start of
+      *    this run) instead of leaving a hole where the checkpoint cut
+      *    the prior run short.
+       1200-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CK-RECORD
+                   AT END
+                       DISPLAY "TBLLOAD: NO CHECKPOINT FOUND, "
+                           "RESTARTING FROM RECORD 1"
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CK-RECORD(1:5) TO WS-SKIP-COUNT
+                   DISPLAY "TBLLOAD: RESUMING AFTER CHECKPOINT AT "
+                       WS-SKIP-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "TBLLOAD: NO CHECKPOINT FILE PRESENT, "
+                   "RESTARTING FROM RECORD 1"
+           END-IF
+
+           PERFORM UNTIL WS-SKIP-TALLY >= WS-SKIP-COUNT
+                      OR WS-AT-EOF
+               READ TRANS-FILE INTO TR-RECORD
+                   AT END
+                       SET WS-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2010-PROCESS-INPUT-RECORD
+                       IF NOT WS-AT-EOF
+                           ADD 1 TO WS-SKIP-TALLY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2000-LOAD-TABLE.
+           PERFORM UNTIL WS-AT-EOF
+               READ TRANS-FILE INTO TR-RECORD
+                   AT END
+                       SET WS-AT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2010-PROCESS-INPUT-RECORD
+               END-READ
+           END-PERFORM
+
+           IF NOT WS-TRAILER-WAS-SEEN
+               DISPLAY "TBLLOAD: WARNING - NO **TRAILER* RECORD FOUND"
+           END-IF.
+
+       2010-PROCESS-INPUT-RECORD.
+           MOVE TR-RECORD TO WS-CONTROL-RECORD
+           IF WS-CTL-TAG = WS-TRAILER-TAG
+               MOVE WS-CTL-NUM-1 TO WS-TRAILER-COUNT
+               SET WS-TRAILER-WAS-SEEN TO TRUE
+               SET WS-AT-EOF TO TRUE
+           ELSE
+               ADD 1 TO WS-COUNT
+               IF WS-COUNT > WS-CAPACITY
+                   PERFORM 2100-HANDLE-OVERFLOW
+               ELSE
+                   MOVE TR-RECORD TO WS-ENTRY(WS-COUNT)
+                   ADD 1 TO WS-LOADED-COUNT
+                   MOVE "LOADED" TO WS-AUDIT-OUTCOME
+                   PERFORM 2200-WRITE-AUDIT-RECORD
+               END-IF
+               PERFORM 2300-CHECKPOINT-IF-DUE
+           END-IF.
+
+       2100-HANDLE-OVERFLOW.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           MOVE SPACES TO OV-RECORD
+           STRING "SEQ=" WS-COUNT " ENTRY=" TR-RECORD
+                   DELIMITED BY SIZE INTO OV-RECORD
+           WRITE OV-RECORD
+           MOVE 8 TO WS-RETURN-CODE
+           MOVE "REJECTED" TO WS-AUDIT-OUTCOME
+           PERFORM 2200-WRITE-AUDIT-RECORD.
+
+      *    Logs every attempt to load an entry, successful or not, so
+      *    a bad run can be reconstructed after the fact instead of
+      *    guessed at.
+       2200-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE SPACES TO AUD-RECORD
+           STRING WS-AUDIT-DATE "-" WS-AUDIT-TIME " " WS-AUDIT-OUTCOME
+                   " SEQ=" WS-COUNT " ENTRY=" TR-RECORD
+                   DELIMITED BY SIZE INTO AUD-RECORD
+           WRITE AUD-RECORD.
+
+      *    A small file with room for one record: the current WS-COUNT
+      *    is (re)written every WS-CHECKPOINT-INTERVAL entries, so at
+      *    any moment it holds the position of the last confirmed
+      *    checkpoint rather than a growing history of them.
+       2300-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNT
+           IF WS-CKPT-COUNT >= WS-CHECKPOINT-INTERVAL
+               MOVE SPACES TO CK-RECORD
+               MOVE WS-COUNT TO CK-RECORD(1:5)
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "TBLLOAD: UNABLE TO OPEN TBLCKPT, STATUS="
+                       WS-CKPT-STATUS
+                   IF WS-RETURN-CODE < 8
+                       MOVE 8 TO WS-RETURN-CODE
+                   END-IF
+               ELSE
+                   WRITE CK-RECORD
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               MOVE 0 TO WS-CKPT-COUNT
+           END-IF.
+
+       3000-RECONCILE-COUNTS.
+           IF WS-TRAILER-WAS-SEEN
+               IF WS-TRAILER-COUNT NOT = WS-COUNT
+                   DISPLAY "TBLLOAD: CONTROL TOTAL MISMATCH - "
+                       "TRAILER SAYS " WS-TRAILER-COUNT
+                       " BUT " WS-COUNT " DETAIL RECORDS WERE READ"
+                   MOVE 12 TO WS-RETURN-CODE
+               ELSE
+                   DISPLAY "TBLLOAD: CONTROL TOTAL RECONCILED, "
+                       WS-COUNT " RECORDS"
+               END-IF
+           END-IF
+
+           IF WS-EXPECTED-COUNT > 0 AND WS-EXPECTED-COUNT NOT = WS-COUNT
+               DISPLAY "TBLLOAD: CONTROL TOTAL MISMATCH - HEADER "
+                   "EXPECTED " WS-EXPECTED-COUNT
+                   " BUT " WS-COUNT " DETAIL RECORDS WERE READ"
+               MOVE 12 TO WS-RETURN-CODE
+           END-IF.
+
+      *    Narrow the ODO subject to the entries actually loaded, then
+      *    sort into key order so TBLSRCH's SEARCH ALL - and the print
+      *    report - only ever see real, ordered entries.
+       4000-SORT-TABLE.
+           MOVE WS-LOADED-COUNT TO WS-MAX-ENTRIES
+           IF WS-MAX-ENTRIES > 0
+               SORT WS-TABLE ASCENDING WS-ENTRY-KEY
+           END-IF.
+
+       5000-PRINT-REPORT.
+           PERFORM 5100-WRITE-REPORT-HEADER
+
+           PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                       UNTIL WS-TAB-IDX > WS-MAX-ENTRIES
+               IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                   PERFORM 5100-WRITE-REPORT-HEADER
+               END-IF
+               SET WS-DISPLAY-SEQ TO WS-TAB-IDX
+               MOVE SPACES TO PR-RECORD
+               STRING "SEQ " WS-DISPLAY-SEQ
+                       "  ENTRY: " WS-ENTRY(WS-TAB-IDX)
+                       DELIMITED BY SIZE INTO PR-RECORD
+               WRITE PR-RECORD
+               ADD 1 TO WS-LINES-ON-PAGE
+           END-PERFORM
+
+           MOVE SPACES TO PR-RECORD
+           STRING "TOTAL ENTRIES LOADED: " WS-LOADED-COUNT
+                   DELIMITED BY SIZE INTO PR-RECORD
+           WRITE PR-RECORD.
+
+       5100-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-LINES-ON-PAGE
+           MOVE SPACES TO PR-RECORD
+           STRING "WS-TABLE LOAD REPORT - PAGE " WS-PAGE-NUMBER
+                   DELIMITED BY SIZE INTO PR-RECORD
+           WRITE PR-RECORD
+           MOVE "SEQ        ENTRY" TO PR-RECORD
+           WRITE PR-RECORD.
+
+      *    Persist the sorted table so TBLINQ can look up, update or
+      *    delete an entry without going back through the whole load.
+       6000-SAVE-TABLE-IMAGE.
+           OPEN OUTPUT TABLE-IMAGE-FILE
+           IF WS-IMAGE-STATUS NOT = "00"
+               DISPLAY "TBLLOAD: UNABLE TO OPEN TBLIMAGE, STATUS="
+                   WS-IMAGE-STATUS
+               IF WS-RETURN-CODE < 8
+                   MOVE 8 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               MOVE WS-MAX-ENTRIES TO WS-IMAGE-COUNT
+               WRITE IMG-RECORD FROM WS-IMAGE-HEADER
+               PERFORM VARYING WS-TAB-IDX FROM 1 BY 1
+                           UNTIL WS-TAB-IDX > WS-MAX-ENTRIES
+                   WRITE IMG-RECORD FROM WS-ENTRY(WS-TAB-IDX)
+               END-PERFORM
+               CLOSE TABLE-IMAGE-FILE
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE PRINT-FILE
+           CLOSE AUDIT-FILE
+           IF WS-OVERFLOW-COUNT > 0
+               DISPLAY "TBLLOAD: " WS-OVERFLOW-COUNT
+                   " ENTRIES REJECTED FOR OVERFLOW, SEE TBLOVFL"
+           END-IF
+           DISPLAY "TBLLOAD: TABLE POPULATED, " WS-COUNT
+               " ENTRIES SEEN, RETURN CODE " WS-RETURN-CODE.
