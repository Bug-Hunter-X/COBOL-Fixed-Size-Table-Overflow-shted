@@ -0,0 +1,42 @@
+      ******************************************************************
+      *    WSAREA.CPY
+      *    Shared WS-TABLE layout. COPYed by TBLLOAD (the loader),
+      *    TBLSRCH (the key-lookup subprogram) and TBLINQ (the
+      *    inquiry/maintenance utility) so all three agree on one
+      *    authoritative record shape instead of each redefining it.
+      *
+      ******************************************************************
+      *    WS-TABLE-LIMIT  is the hard compile-time ceiling GnuCOBOL
+      *                    reserves storage for.
+      *    WS-CAPACITY     is the run-time table size for this job,
+      *                    read at the start of the job (see TBLLOAD
+      *                    1000-INITIALIZE) instead of being fixed at
+      *                    compile time.
+      *    WS-MAX-ENTRIES  is the OCCURS DEPENDING ON subject, i.e.
+      *                    the CURRENT logical size of WS-TABLE. It
+      *                    tracks WS-CAPACITY while the table is being
+      *                    loaded, then is narrowed to WS-LOADED-COUNT
+      *                    once loading finishes so SORT, SEARCH ALL
+      *                    and reporting only ever see real entries.
+      *    WS-LOADED-COUNT is the number of entries actually stored
+      *                    (WS-COUNT can run past this once WS-CAPACITY
+      *                    is reached - see the overflow handling).
+      *
+      *    WS-ENTRY is split into a leading key and a data remainder so
+      *    the table can be kept in key order and searched with
+      *    SEARCH ALL (see TBLSRCH) instead of a hand-rolled linear
+      *    scan.
+      ******************************************************************
+       01  WS-AREA.
+           05  WS-TABLE-LIMIT          PIC 9(4) VALUE 5000.
+           05  WS-CAPACITY             PIC 9(4) VALUE 100.
+           05  WS-MAX-ENTRIES          PIC 9(4) VALUE 100.
+           05  WS-COUNT                PIC 9(5) VALUE 0.
+           05  WS-LOADED-COUNT         PIC 9(5) VALUE 0.
+           05  WS-TABLE OCCURS 1 TO 5000 TIMES
+                        DEPENDING ON WS-MAX-ENTRIES
+                        ASCENDING KEY IS WS-ENTRY-KEY
+                        INDEXED BY WS-TAB-IDX.
+               10  WS-ENTRY.
+                   15  WS-ENTRY-KEY    PIC X(10).
+                   15  WS-ENTRY-DATA   PIC X(70).
